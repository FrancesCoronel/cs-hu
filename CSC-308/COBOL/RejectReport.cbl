@@ -0,0 +1,138 @@
+      *****************************************************************
+      *                                                               *
+      * RejectReport                                                  *
+      *                                                               *
+      * Turns the shop's shared REJECTS file (one line per technical  *
+      * reject from Add, Compare, or BubbleSort - a non-numeric       *
+      * input, an arithmetic overflow, a duplicate key) into a        *
+      * paginated morning reject listing, same heading/paging style   *
+      * as DailyReport.                                               *
+      *                                                               *
+      *****************************************************************
+       identification division.
+       program-id. RejectReport.
+
+       environment division.
+       configuration section.
+       input-output section.
+       file-control.
+           select reject-file assign to "REJECTS"
+               organization is line sequential
+               file status is reject-status.
+           select report-file assign to "REJECTRPT"
+               organization is line sequential
+               file status is rpt-status.
+
+       data division.
+       file section.
+       fd  reject-file.
+       01  reject-record pic x(86).
+
+       fd  report-file.
+       01  report-line pic x(80).
+
+       working-storage section.
+           copy "WS-RETURN-CODES".
+       01  reject-status pic xx.
+       01  rpt-status pic xx.
+           copy "WS-REJECT-RECORD".
+       01  reject-eof-switch pic x value "N".
+           88  reject-eof value "Y".
+      * page headings are reprinted every time this many body lines
+      * have gone out on the current page
+       01  max-lines-per-page pic 99 value 40.
+       01  lines-on-page pic 99 value zero.
+       01  page-number pic 999 value zero.
+       01  run-date pic x(8).
+       01  reject-item-count pic 9(5) value zero.
+       01  report-heading-1.
+           05  filler pic x(30) value "Reject Listing".
+           05  filler pic x(10) value "Run Date:".
+           05  rh1-date pic x(8).
+           05  filler pic x(6) value "Page: ".
+           05  rh1-page pic zz9.
+       01  column-heading.
+           05  filler pic x(11) value "Program".
+           05  filler pic x(9)  value "Date".
+           05  filler pic x(9)  value "Time".
+           05  filler pic x(21) value "Reason".
+           05  filler pic x(20) value "Detail".
+       01  detail-line.
+           05  dl-program-id pic x(10).
+           05  filler        pic x.
+           05  dl-run-date   pic x(8).
+           05  filler        pic x.
+           05  dl-run-time   pic x(8).
+           05  filler        pic x.
+           05  dl-reason     pic x(20).
+           05  filler        pic x.
+           05  dl-detail     pic x(40).
+       01  no-data-line pic x(40)
+               value "  (none)".
+
+       procedure division.
+       main-logic.
+           move function current-date (1:8) to run-date
+           open output report-file
+           perform start-new-page
+
+           perform print-reject-section
+
+           close report-file
+           display "RejectReport: " reject-item-count
+               " reject(s), " page-number " page(s)"
+           move RC-SUCCESS to return-code
+           stop run.
+
+      * REJECTS is produced by Add, Compare, and BubbleSort - if no
+      * batch job has rejected anything yet (or the file hasn't been
+      * created), report that instead of abending the whole listing
+       print-reject-section.
+           move column-heading to report-line
+           perform write-report-line
+           open input reject-file
+           if reject-status not equal "00"
+               move no-data-line to report-line
+               perform write-report-line
+           else
+               perform until reject-eof
+                   read reject-file
+                       at end
+                           move "Y" to reject-eof-switch
+                       not at end
+                           add 1 to reject-item-count
+                           move reject-record to ws-reject-record
+                           move spaces to detail-line
+                           move rej-program-id to dl-program-id
+                           move rej-run-date to dl-run-date
+                           move rej-run-time to dl-run-time
+                           move rej-reason to dl-reason
+                           move rej-detail to dl-detail
+                           move detail-line to report-line
+                           perform write-report-line
+                   end-read
+               end-perform
+               close reject-file
+           end-if.
+
+      * start a fresh page - new heading, line counter reset
+       start-new-page.
+           add 1 to page-number
+           move run-date to rh1-date
+           move page-number to rh1-page
+           move report-heading-1 to report-line
+           write report-line
+           move spaces to report-line
+           write report-line
+           move zero to lines-on-page.
+
+      * write one body line, paging when the current page is full
+       write-report-line.
+           if lines-on-page is greater than or equal
+                   to max-lines-per-page
+               perform start-new-page
+           end-if
+           write report-line
+           add 1 to lines-on-page.
+
+       end program RejectReport.
