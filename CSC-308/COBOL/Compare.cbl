@@ -1,28 +1,285 @@
-      *****************************************************************
-      *                                                               *
-      * Compare Two Numbers                                           *
-      *                                                               *
-      *****************************************************************
-       identification division.
-       program-id. Compare.
-
-       environment division.
-       configuration section.
-
-       data division.
-       working-storage section.
-       01  number1 pic zzzz9.
-       01  number2 pic zzzz9.
-       
-       procedure division.
-           display "Enter the first number".
-           accept number1.
-           display "Enter the second number".
-           accept number2.
-           if number1 is greater than or equal to number2
-               display number1 " is the larger number"
-           else
-               display number2 " is the larger number"
-           end-if
-
-       end program Compare.
\ No newline at end of file
+      *****************************************************************
+      *                                                               *
+      * Compare Two Numbers                                           *
+      *                                                               *
+      *****************************************************************
+       identification division.
+       program-id. Compare.
+
+       environment division.
+       configuration section.
+       input-output section.
+       file-control.
+           select compare-file assign to "CMPIN"
+               organization is sequential
+               file status is cmpin-status.
+           select exception-file assign to "CMPEXC"
+               organization is line sequential
+               file status is cmpexc-status.
+           select audit-file assign to "AUDITLOG"
+               organization is line sequential
+               file status is audit-status.
+           select reject-file assign to "REJECTS"
+               organization is line sequential
+               file status is reject-status.
+
+       data division.
+       file section.
+      * CMPIN carries packed-decimal currency balances, so it is a
+      * plain sequential (binary) file rather than line sequential text.
+      * three-way: general ledger, subledger, and bank statement
+       fd  compare-file.
+       01  compare-record.
+           05  number1 pic s9(7)v99 comp-3.
+           05  number2 pic s9(7)v99 comp-3.
+           05  number3 pic s9(7)v99 comp-3.
+
+       fd  exception-file.
+       01  exception-line pic x(80).
+
+       fd  audit-file.
+       01  audit-record pic x(86).
+
+       fd  reject-file.
+       01  reject-record pic x(86).
+
+       working-storage section.
+           copy "WS-RETURN-CODES".
+           copy "WS-FILE-STATUS"
+               replacing ==FS-FIELD== by ==cmpin-status==.
+       01  cmpexc-status pic xx.
+       01  audit-status pic xx.
+           copy "WS-AUDIT-RECORD".
+       01  reject-status pic xx.
+           copy "WS-REJECT-RECORD".
+           copy "WS-EOF-SWITCH".
+      * how far apart two balances may be before they are out of line
+       01  tolerance pic s9(7)v99 comp-3 value 0.05.
+       01  diff-1-2 pic s9(7)v99 comp-3.
+       01  diff-1-3 pic s9(7)v99 comp-3.
+       01  diff-2-3 pic s9(7)v99 comp-3.
+       01  abs-diff-1-2 pic s9(7)v99 comp-3.
+       01  abs-diff-1-3 pic s9(7)v99 comp-3.
+       01  abs-diff-2-3 pic s9(7)v99 comp-3.
+      * control totals are the arithmetic-heavy fields accumulated
+      * once per record - packed decimal, same reasoning as the
+      * balance fields above
+       01  item-count pic 9(7) comp-3 value zero.
+       01  exception-count pic 9(7) comp-3 value zero.
+       01  overflow-count pic 9(7) comp-3 value zero.
+       01  reject-count pic 9(7) comp-3 value zero.
+       01  outlier-text pic x(40).
+       01  exception-detail.
+           05  filler pic x(11) value "EXCEPTION: ".
+           05  ed-number1 pic -(7)9.99.
+           05  filler pic x(3) value " / ".
+           05  ed-number2 pic -(7)9.99.
+           05  filler pic x(3) value " / ".
+           05  ed-number3 pic -(7)9.99.
+           05  filler pic x(2) value "  ".
+           05  ed-outlier-text pic x(40).
+       01  display-number1 pic -(7)9.99.
+       01  display-number2 pic -(7)9.99.
+       01  display-number3 pic -(7)9.99.
+       01  aud-pairs pic 9(7).
+       01  aud-exceptions pic 9(7).
+      * a single extra triple supplied via JCL PARM / CMPPARM environment
+      * variable, for an unattended overnight run that needs to check one
+      * balance without building a whole CMPIN file for it
+       01  cmpparm-value.
+           05  cmpparm-number1 pic s9(7)v99 sign is trailing separate.
+           05  cmpparm-number2 pic s9(7)v99 sign is trailing separate.
+           05  cmpparm-number3 pic s9(7)v99 sign is trailing separate.
+
+       procedure division.
+       main-logic.
+           open input compare-file
+           if not FS-FIELD-OK
+               display "Compare: unable to open CMPIN, status "
+                   cmpin-status
+               move RC-ERROR to return-code
+               stop run
+           end-if
+           open output exception-file
+
+           perform until end-of-file
+               read compare-file
+                   at end
+                       move "Y" to end-of-file-switch
+                   not at end
+                       perform validate-and-process-pair
+               end-read
+           end-perform
+
+           close compare-file
+           perform process-cmpparm-triple
+           close exception-file
+           perform print-summary
+           perform write-audit-record
+           if overflow-count is greater than zero
+               or reject-count is greater than zero
+               move RC-ERROR to return-code
+           else
+               if exception-count is greater than zero
+                   move RC-WARNING to return-code
+               else
+                   move RC-SUCCESS to return-code
+               end-if
+           end-if
+           stop run.
+
+      * a garbled CMPIN record must not abend the reconciliation run -
+      * reject it and keep going, same as Add's ADDIN edit-check
+       validate-and-process-pair.
+           if number1 is not numeric or number2 is not numeric
+                   or number3 is not numeric
+               display "Compare: reject - non-numeric CMPIN record"
+               add 1 to reject-count
+               move "NON-NUMERIC" to rej-reason
+               move "CMPIN record failed numeric check" to rej-detail
+               perform write-reject-record
+           else
+               perform process-one-pair
+           end-if.
+
+      * CMPPARM lets a JCL PARM (or SYSIN-equivalent environment
+      * variable) check one more triple beyond whatever came in on
+      * CMPIN, without needing an operator at a console to ACCEPT it
+       process-cmpparm-triple.
+           move spaces to cmpparm-value
+           accept cmpparm-value from environment "CMPPARM"
+           if cmpparm-value not equal spaces
+               if cmpparm-number1 is not numeric
+                       or cmpparm-number2 is not numeric
+                       or cmpparm-number3 is not numeric
+                   display "Compare: reject - non-numeric CMPPARM "
+                       "value"
+                   add 1 to reject-count
+                   move "NON-NUMERIC" to rej-reason
+                   move "CMPPARM value failed numeric check"
+                       to rej-detail
+                   perform write-reject-record
+               else
+                   move cmpparm-number1 to number1
+                   move cmpparm-number2 to number2
+                   move cmpparm-number3 to number3
+                   perform validate-and-process-pair
+               end-if
+           end-if.
+
+       process-one-pair.
+           add 1 to item-count
+           move number1 to display-number1
+           move number2 to display-number2
+           move number3 to display-number3
+           compute diff-1-2 = number1 - number2
+               on size error
+                   display "Compare: overflow computing diff-1-2"
+                   add 1 to overflow-count
+                   move "OVERFLOW" to rej-reason
+                   move "CMPIN diff-1-2 overflowed" to rej-detail
+                   perform write-reject-record
+           end-compute
+           compute diff-1-3 = number1 - number3
+               on size error
+                   display "Compare: overflow computing diff-1-3"
+                   add 1 to overflow-count
+                   move "OVERFLOW" to rej-reason
+                   move "CMPIN diff-1-3 overflowed" to rej-detail
+                   perform write-reject-record
+           end-compute
+           compute diff-2-3 = number2 - number3
+               on size error
+                   display "Compare: overflow computing diff-2-3"
+                   add 1 to overflow-count
+                   move "OVERFLOW" to rej-reason
+                   move "CMPIN diff-2-3 overflowed" to rej-detail
+                   perform write-reject-record
+           end-compute
+           move diff-1-2 to abs-diff-1-2
+           move diff-1-3 to abs-diff-1-3
+           move diff-2-3 to abs-diff-2-3
+           if abs-diff-1-2 is less than zero
+               compute abs-diff-1-2 = abs-diff-1-2 * -1
+           end-if
+           if abs-diff-1-3 is less than zero
+               compute abs-diff-1-3 = abs-diff-1-3 * -1
+           end-if
+           if abs-diff-2-3 is less than zero
+               compute abs-diff-2-3 = abs-diff-2-3 * -1
+           end-if
+
+           if abs-diff-1-2 is not greater than tolerance
+               and abs-diff-1-3 is not greater than tolerance
+               and abs-diff-2-3 is not greater than tolerance
+               move "all three agree" to outlier-text
+               display display-number1 " / " display-number2 " / "
+                   display-number3 " - all three agree"
+           else
+               if abs-diff-2-3 is not greater than tolerance
+                   move "number1 is out of line" to outlier-text
+               else
+                   if abs-diff-1-3 is not greater than tolerance
+                       move "number2 is out of line" to outlier-text
+                   else
+                       if abs-diff-1-2 is not greater than tolerance
+                           move "number3 is out of line"
+                               to outlier-text
+                       else
+                           move "all three disagree" to outlier-text
+                       end-if
+                   end-if
+               end-if
+               display display-number1 " / " display-number2 " / "
+                   display-number3 " - " outlier-text
+               add 1 to exception-count
+               move number1 to ed-number1
+               move number2 to ed-number2
+               move number3 to ed-number3
+               move outlier-text to ed-outlier-text
+               write exception-line from exception-detail
+           end-if.
+
+       print-summary.
+           display " "
+           display "===== Compare Reconciliation Summary ====="
+           display "Pairs compared  : " item-count
+           display "Exceptions      : " exception-count
+           display "Overflows       : " overflow-count
+           display "Rejected        : " reject-count
+           display "============================================".
+
+      * one line per run on the shared audit trail
+       write-audit-record.
+           move spaces to ws-audit-record
+           move "Compare" to aud-program-id
+           move function current-date (1:8) to aud-run-date
+           move function current-date (9:8) to aud-run-time
+           move item-count to aud-pairs
+           move exception-count to aud-exceptions
+           string "Pairs: " aud-pairs
+               delimited by size into aud-input-summary
+           string "Exceptions: " aud-exceptions
+               delimited by size into aud-result-summary
+           open extend audit-file
+           if audit-status equal "35"
+               open output audit-file
+           end-if
+           move ws-audit-record to audit-record
+           write audit-record
+           close audit-file.
+
+      * one line per technical reject on the shop's shared reject file
+       write-reject-record.
+           move "Compare" to rej-program-id
+           move function current-date (1:8) to rej-run-date
+           move function current-date (9:8) to rej-run-time
+           open extend reject-file
+           if reject-status equal "35"
+               open output reject-file
+           end-if
+           move ws-reject-record to reject-record
+           write reject-record
+           close reject-file.
+
+       end program Compare.
