@@ -0,0 +1,59 @@
+      *****************************************************************
+      *                                                               *
+      * SortTable                                                     *
+      *                                                               *
+      * The bubble-sort logic that used to be duplicated across       *
+      * BubbleSort.cbl, BubbleSort-Alt.cbl, and a nested copy of       *
+      * BubbleSort.cbl, pulled out into one CALL-able subprogram so    *
+      * every program that needs a table sorted - BubbleSort's own    *
+      * batch job and the consolidated daily report - goes through    *
+      * the same logic instead of each carrying its own copy. Takes   *
+      * the table and its size as parameters, same as a shop-standard *
+      * sort utility would.                                           *
+      *                                                               *
+      *****************************************************************
+       identification division.
+       program-id. SortTable.
+
+       environment division.
+       configuration section.
+
+       data division.
+       working-storage section.
+           copy "WS-RETURN-CODES".
+       01  i pic 9(3) comp-3.
+       01  j pic 9(3) comp-3.
+       01  temp pic x(20).
+       01  temp-seq pic 9(5) comp-3.
+
+       linkage section.
+      * number of entries actually populated in array-table - also the
+      * OCCURS DEPENDING ON field for the table below
+       01  sizeof pic 9(3) comp-3.
+      * "D" requests descending order, anything else is ascending -
+      * same BSORDER convention BubbleSort already uses
+       01  sort-order pic x.
+           88  sort-descending value "D".
+           copy "WS-SORT-TABLE".
+
+       procedure division using sizeof sort-order array-table.
+       main-logic.
+           perform varying i from 1 by 1 until i is greater than sizeof
+               perform varying j from i by 1 until j is greater
+                       than sizeof
+                   if (not sort-descending and array(j) < array(i))
+                   or (sort-descending and array(j) > array(i))
+                   or (array(j) = array(i) and seq(j) < seq(i))
+                       move array(i) to temp
+                       move seq(i) to temp-seq
+                       move array(j) to array(i)
+                       move seq(j) to seq(i)
+                       move temp to array(j)
+                       move temp-seq to seq(j)
+                   end-if
+               end-perform
+           end-perform
+           move RC-SUCCESS to return-code
+           goback.
+
+       end program SortTable.
