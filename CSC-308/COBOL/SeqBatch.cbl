@@ -0,0 +1,175 @@
+      *****************************************************************
+      *                                                               *
+      * SeqBatch                                                      *
+      *                                                               *
+      * Assigns the next Loop sequence number to every document in    *
+      * SEQBIN. Checkpoints after every record into SEQCKPT so that   *
+      * if the job abends partway through, restarting it resumes at   *
+      * the next unprocessed record instead of reissuing or skipping  *
+      * sequence numbers.                                             *
+      *                                                               *
+      *****************************************************************
+       identification division.
+       program-id. SeqBatch.
+
+       environment division.
+       configuration section.
+       input-output section.
+       file-control.
+           select seq-in-file assign to "SEQBIN"
+               organization is relative
+               access mode is sequential
+               relative key is seq-in-key
+               file status is seqbin-status.
+           select seq-out-file assign to "SEQBOUT"
+               organization is line sequential
+               file status is seqbout-status.
+           select checkpoint-file assign to "SEQCKPT"
+               organization is relative
+               access mode is random
+               relative key is checkpoint-key
+               file status is seqckpt-status.
+           select audit-file assign to "AUDITLOG"
+               organization is line sequential
+               file status is audit-status.
+
+       data division.
+       file section.
+       fd  seq-in-file.
+       01  seq-in-record pic x(20).
+
+      * kept as one flat field rather than a group of document/number
+      * subfields - GnuCOBOL mis-tracks the relative seq-in-file's
+      * read position across iterations when seq-out-file's FD record
+      * is a group item here, so the document/number line is built in
+      * ws-out-line (working-storage) and moved in as one unit instead
+       fd  seq-out-file.
+       01  seq-out-record pic x(32).
+
+       fd  checkpoint-file.
+       01  checkpoint-record.
+           05  last-record-processed pic 9(9).
+
+       fd  audit-file.
+       01  audit-record pic x(86).
+
+       working-storage section.
+       01  seq-in-key pic 9(9) value zero.
+       01  checkpoint-key pic 9(4) value 1.
+           copy "WS-RETURN-CODES".
+           copy "WS-FILE-STATUS"
+               replacing ==FS-FIELD== by ==seqbin-status==.
+       01  seqbout-status pic xx.
+       01  seqckpt-status pic xx.
+       01  audit-status pic xx.
+           copy "WS-AUDIT-RECORD".
+           copy "WS-EOF-SWITCH".
+       01  next-number pic 9(9).
+       01  records-skipped pic 9(9) value zero.
+       01  aud-last-record pic 9(9).
+       01  aud-skipped pic 9(9).
+       01  ws-out-line.
+           05  ws-out-document pic x(20).
+           05  filler pic x(3) value " - ".
+           05  ws-out-number pic 9(9).
+
+       procedure division.
+       main-logic.
+           open input seq-in-file
+           if not FS-FIELD-OK
+               display "SeqBatch: unable to open SEQBIN, status "
+                   seqbin-status
+               move RC-ERROR to return-code
+               stop run
+           end-if
+
+           open extend seq-out-file
+           if seqbout-status equal "35"
+               open output seq-out-file
+           end-if
+           if seqbout-status not equal "00" and seqbout-status
+                   not equal "05"
+               display "SeqBatch: unable to open SEQBOUT, status "
+                   seqbout-status
+               move RC-ERROR to return-code
+               stop run
+           end-if
+
+           perform open-or-create-checkpoint
+           perform skip-already-processed-records
+
+           perform until end-of-file
+               read seq-in-file
+                   at end
+                       move "Y" to end-of-file-switch
+                   not at end
+                       perform process-one-document
+               end-read
+           end-perform
+
+           close seq-in-file
+           close seq-out-file
+           close checkpoint-file
+           display "SeqBatch: skipped " records-skipped
+               " already-processed record(s) on restart"
+           perform write-audit-record
+           move RC-SUCCESS to return-code
+           stop run.
+
+       open-or-create-checkpoint.
+           open i-o checkpoint-file
+           if seqckpt-status equal "35"
+               open output checkpoint-file
+               move zero to last-record-processed
+               write checkpoint-record
+               close checkpoint-file
+               open i-o checkpoint-file
+           else
+               read checkpoint-file
+               if seqckpt-status not equal "00"
+                   move zero to last-record-processed
+               end-if
+           end-if.
+
+      * position the input past whatever was already committed on a
+      * prior run, so a restart does not reissue sequence numbers
+       skip-already-processed-records.
+           if last-record-processed is greater than zero
+               compute seq-in-key = last-record-processed + 1
+               move last-record-processed to records-skipped
+               start seq-in-file key is equal to seq-in-key
+                   invalid key
+                       move "Y" to end-of-file-switch
+               end-start
+           end-if.
+
+       process-one-document.
+           call "Loop" using next-number
+           move seq-in-record to ws-out-document
+           move next-number to ws-out-number
+           move ws-out-line to seq-out-record
+           write seq-out-record
+           add 1 to last-record-processed
+           rewrite checkpoint-record.
+
+      * one line per run on the shared audit trail
+       write-audit-record.
+           move spaces to ws-audit-record
+           move "SeqBatch" to aud-program-id
+           move function current-date (1:8) to aud-run-date
+           move function current-date (9:8) to aud-run-time
+           move last-record-processed to aud-last-record
+           move records-skipped to aud-skipped
+           string "Thru rec: " aud-last-record
+               delimited by size into aud-input-summary
+           string "Skipped: " aud-skipped
+               delimited by size into aud-result-summary
+           open extend audit-file
+           if audit-status equal "35"
+               open output audit-file
+           end-if
+           move ws-audit-record to audit-record
+           write audit-record
+           close audit-file.
+
+       end program SeqBatch.
