@@ -1,60 +1,243 @@
-*****************************************************************
-*                                                               *
-* Frances Coronel                                               *
-* COBOL PROGRAM                                                 *
-* CSC 308                                                       *
-*                                                               *
-*****************************************************************
-identification division.
-program-id. BubbleSort.
-
-environment division.
-configuration section.
-
-data division.
-working-storage section.
-* defining array values
-01  arraydata value '34 56 4 10 77 51 93 30 5 52'.
-* defining array
-   05 array occurs 10 times pic 999.
-* defining temp array
-05 temp pic 999.
-* for printing out array
-01  displayarray pic zz9.
-01  spacing pic 99 value 1.
-* defining i and j for looping
-01  i pic 99.
-01  j pic 99.
-* defining size of array variable
-01  sizeof pic 99.
-
-
-procedure division.
-* defining size of array
-  divide length of arraydata by length of array giving sizeof.
-* unsorted array
-  display "Unsorted Array"
-  perform varying i from 1 by 1 until i is greater than sizeof
-    move array(i) to displayarray
-    display displayarray at line number 1 column spacing
-    add 3 to spacing
-  end-perform.
-* bubble sort
-  perform varying i from 1 by 1 until is sizeof add 1
-    perform varying j from i add 1 by 1 until is sizeof
-      if array(j) is less than array(i) then
-        move array(i) to temp
-        move array(j) to arr(i)
-        move temp to array(j)
-      end-if
-    end-perform.
-  end-perform.
-* sorted array
-  display "Sorted Array"
-  perform varying i from 1 by 1 until i is greater than sizeof
-    move array(i) to displayarray
-    display displayarray at line number 1 column spacing
-    add 3 to spacing
-  end-perform.
-* end program
-end program BubbleSort.
\ No newline at end of file
+      *****************************************************************
+      *                                                               *
+      * Frances Coronel                                               *
+      * COBOL PROGRAM                                                 *
+      * CSC 308                                                       *
+      *                                                               *
+      *****************************************************************
+       identification division.
+       program-id. BubbleSort.
+
+       environment division.
+       configuration section.
+       input-output section.
+       file-control.
+           select array-input-file assign to "BSIN"
+               organization is line sequential
+               file status is bsin-status.
+           select print-file assign to "BSRPT"
+               organization is line sequential
+               file status is bsrpt-status.
+           select master-file assign to "BSMSTR"
+               organization is line sequential
+               file status is bsmstr-status.
+           select audit-file assign to "AUDITLOG"
+               organization is line sequential
+               file status is audit-status.
+           select reject-file assign to "REJECTS"
+               organization is line sequential
+               file status is reject-status.
+
+       data division.
+       file section.
+       fd  array-input-file.
+       01  array-input-record pic x(20).
+
+       fd  print-file.
+       01  print-line pic x(80).
+
+      * the sorted data itself, for a downstream report/consumer
+      * program to pick up already in order instead of re-sorting it
+       fd  master-file.
+       01  master-record pic x(20).
+
+       fd  audit-file.
+       01  audit-record pic x(86).
+
+       fd  reject-file.
+       01  reject-record pic x(86).
+
+       working-storage section.
+      * count of items actually loaded from BSIN (variable, not a
+      * fixed value like the old OCCURS 10) - packed decimal since it
+      * drives every subscript and loop bound in the sort
+       01  sizeof pic 9(3) comp-3 value zero.
+      * WS-SORT-TABLE's OCCURS tops out at 500 - guard the load loop
+      * against writing past that instead of overrunning the table
+       01  max-array-size pic 9(3) comp-3 value 500.
+      * defining array, now sized by sizeof instead of a fixed OCCURS 10
+      * array holds an alphanumeric key (account number, customer name,
+      * etc.) instead of a 3-digit number so daily report lists sort too
+      * seq holds each entry's original position, used as a tie-breaker
+      * so two runs over the same data always print in the same order
+           copy "WS-SORT-TABLE".
+      * for printing out array
+       01  displayarray pic x(20).
+       01  spacing pic 9(3) comp-3 value 1.
+      * the console preview packs entries onto line 1 by column, which
+      * only works while they actually fit across the screen - beyond
+      * that, SPACING would just keep climbing with no ceiling, so cap
+      * the column preview at the screen width and fall back to one
+      * entry per line for the rest instead of growing SPACING forever
+       01  screen-width pic 9(3) comp-3 value 80.
+      * defining i and j for looping - packed decimal, same as sizeof,
+      * since the bubble sort's nested loop is the arithmetic-heavy part
+       01  i pic 9(3) comp-3.
+       01  j pic 9(3) comp-3.
+           copy "WS-RETURN-CODES".
+           copy "WS-FILE-STATUS"
+               replacing ==FS-FIELD== by ==bsin-status==.
+       01  bsrpt-status pic xx.
+       01  bsmstr-status pic xx.
+       01  audit-status pic xx.
+           copy "WS-AUDIT-RECORD".
+       01  reject-status pic xx.
+           copy "WS-REJECT-RECORD".
+           copy "WS-EOF-SWITCH".
+       01  aud-sizeof pic 9(5).
+       01  aud-duplicates pic 9(5).
+      * duplicate values found while scanning the sorted table - two
+      * adjacent entries with the same key once sorted, usually a sign
+      * something got double-entered upstream
+       01  duplicate-count pic 9(5) comp-3 value zero.
+       01  duplicate-line.
+           05  filler pic x(11) value "DUPLICATE: ".
+           05  dl-value pic x(20).
+       01  run-date pic x(8).
+       01  report-heading-1 pic x(40)
+               value "Daily Sorted List - BubbleSort".
+       01  report-heading-2.
+           05  filler pic x(9) value "Run Date:".
+           05  rh2-date pic x(8).
+      * sort direction - set from the BSORDER environment variable /
+      * JCL PARM; "D" requests descending, anything else is ascending
+       01  sort-order pic x value "A".
+           88  sort-descending value "D".
+
+       procedure division.
+      * load the array table from BSIN, one 3-digit value per line
+           open input array-input-file
+           if not FS-FIELD-OK
+               display "BubbleSort: unable to open BSIN, status "
+                   bsin-status
+               move RC-ERROR to return-code
+               stop run
+           end-if
+           perform until end-of-file
+               read array-input-file
+                   at end
+                       move "Y" to end-of-file-switch
+                   not at end
+                       if sizeof is equal to max-array-size
+                           display "BubbleSort: BSIN exceeds "
+                               max-array-size " record limit"
+                           move RC-ERROR to return-code
+                           stop run
+                       end-if
+                       add 1 to sizeof
+                       move array-input-record to array(sizeof)
+                       move sizeof to seq(sizeof)
+               end-read
+           end-perform.
+           close array-input-file.
+           accept sort-order from environment "BSORDER"
+           if sort-order not equal "D" and sort-order not equal "A"
+               move "A" to sort-order
+           end-if.
+      * unsorted array
+           display "Unsorted Array"
+           perform varying i from 1 by 1 until i is greater than sizeof
+               move array(i) to displayarray
+               if spacing + 22 is greater than screen-width
+                   display displayarray
+               else
+                   display displayarray at line number 1 column spacing
+                   add 22 to spacing
+               end-if
+           end-perform.
+      * the sort itself is a shared CALL-able subprogram now (SortTable)
+      * instead of a copy of this loop living separately in each of
+      * what used to be three near-identical standalone BubbleSort
+      * programs
+           call "SortTable" using sizeof sort-order array-table.
+      * once sorted, equal keys are adjacent - a single pass catches
+      * every duplicate without an O(n squared) compare-all-pairs scan
+           perform varying i from 2 by 1 until i is greater than sizeof
+               if array(i) equal array(i - 1)
+                   add 1 to duplicate-count
+                   move "DUPLICATE" to rej-reason
+                   move array(i) to rej-detail
+                   perform write-reject-record
+               end-if
+           end-perform.
+      * sorted array, written to BSRPT for filing / audit
+           move function current-date (1:8) to run-date
+           move run-date to rh2-date
+           open output print-file
+           move report-heading-1 to print-line
+           write print-line
+           move report-heading-2 to print-line
+           write print-line
+           move spaces to print-line
+           write print-line
+           perform varying i from 1 by 1 until i is greater than sizeof
+               move array(i) to print-line
+               write print-line
+           end-perform
+           if duplicate-count is greater than zero
+               move spaces to print-line
+               write print-line
+               move "Duplicate Values" to print-line
+               write print-line
+               perform varying i from 2 by 1
+                       until i is greater than sizeof
+                   if array(i) equal array(i - 1)
+                       move array(i) to dl-value
+                       move duplicate-line to print-line
+                       write print-line
+                   end-if
+               end-perform
+           end-if
+           close print-file.
+      * sorted array, also written to BSMSTR as a plain master file so
+      * a downstream program can read it already in order
+           open output master-file
+           perform varying i from 1 by 1 until i is greater than sizeof
+               move array(i) to master-record
+               write master-record
+           end-perform
+           close master-file.
+           display "Duplicate values found: " duplicate-count.
+           perform write-audit-record.
+           if duplicate-count is greater than zero
+               move RC-WARNING to return-code
+           else
+               move RC-SUCCESS to return-code
+           end-if.
+           stop run.
+      * end program
+
+      * one line per run on the shared audit trail
+       write-audit-record.
+           move spaces to ws-audit-record
+           move "BubbleSort" to aud-program-id
+           move function current-date (1:8) to aud-run-date
+           move function current-date (9:8) to aud-run-time
+           move sizeof to aud-sizeof
+           move duplicate-count to aud-duplicates
+           string "Items: " aud-sizeof
+               delimited by size into aud-input-summary
+           string "Sorted, duplicates: " aud-duplicates
+               delimited by size into aud-result-summary
+           open extend audit-file
+           if audit-status equal "35"
+               open output audit-file
+           end-if
+           move ws-audit-record to audit-record
+           write audit-record
+           close audit-file.
+
+      * one line per technical reject on the shop's shared reject file
+       write-reject-record.
+           move "BubbleSort" to rej-program-id
+           move function current-date (1:8) to rej-run-date
+           move function current-date (9:8) to rej-run-time
+           open extend reject-file
+           if reject-status equal "35"
+               open output reject-file
+           end-if
+           move ws-reject-record to reject-record
+           write reject-record
+           close reject-file.
+
+       end program BubbleSort.
