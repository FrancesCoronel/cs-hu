@@ -0,0 +1,17 @@
+      *****************************************************************
+      *                                                               *
+      * WS-SORT-TABLE                                                 *
+      *                                                               *
+      * The table layout shared between BubbleSort (where it is a     *
+      * WORKING-STORAGE item loaded from BSIN) and SortTable (where   *
+      * the identical layout is the LINKAGE SECTION parameter the     *
+      * table is passed in by). COPYing this in both places means the *
+      * CALLer and the CALLed subprogram can never drift apart on the *
+      * record layout. Requires SIZEOF to already be declared as the  *
+      * OCCURS DEPENDING ON field before this is COPYed in.           *
+      *                                                               *
+      *****************************************************************
+       01  array-table.
+           05  array-entry occurs 1 to 500 times depending on sizeof.
+               10  array pic x(20).
+               10  seq pic 9(5) comp-3.
