@@ -0,0 +1,12 @@
+      *****************************************************************
+      *                                                               *
+      * WS-EOF-SWITCH                                                 *
+      *                                                               *
+      * Standard end-of-file switch for a PERFORM UNTIL END-OF-FILE   *
+      * read loop. Every batch program in this shop names its switch  *
+      * and condition the same way, so COPY this in place of hand     *
+      * declaring it.                                                 *
+      *                                                               *
+      *****************************************************************
+       01  end-of-file-switch pic x value "N".
+           88  end-of-file value "Y".
