@@ -0,0 +1,18 @@
+      *****************************************************************
+      *                                                               *
+      * WS-RETURN-CODES                                               *
+      *                                                               *
+      * The shop's standard step condition codes, for MOVE ... TO     *
+      * RETURN-CODE at STOP RUN/GOBACK, so every program's exit       *
+      * status means the same thing to whatever calls it (DailyBatch, *
+      * JCL COND parameters, etc.):                                   *
+      *                                                                *
+      *     RC-SUCCESS - ran clean                                    *
+      *     RC-WARNING - ran to completion but found something worth  *
+      *                  flagging (e.g. Compare exceptions)            *
+      *     RC-ERROR   - could not complete (bad file, bad data)      *
+      *                                                                *
+      *****************************************************************
+       01  RC-SUCCESS pic s9(9) comp value 0.
+       01  RC-WARNING pic s9(9) comp value 4.
+       01  RC-ERROR   pic s9(9) comp value 16.
