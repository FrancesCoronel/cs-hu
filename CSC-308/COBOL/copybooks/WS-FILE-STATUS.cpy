@@ -0,0 +1,16 @@
+      *****************************************************************
+      *                                                               *
+      * WS-FILE-STATUS                                                *
+      *                                                               *
+      * Standard file-status field with the shop's common 88-level    *
+      * condition names. Each program keeps its own status field      *
+      * name, so COPY this with REPLACING, e.g.:                      *
+      *                                                                *
+      *     copy "WS-FILE-STATUS"                                     *
+      *         replacing ==FS-FIELD== by ==trans-file-status==.      *
+      *                                                                *
+      *****************************************************************
+       01  FS-FIELD pic xx.
+           88  FS-FIELD-OK value "00".
+           88  FS-FIELD-AT-END value "10".
+           88  FS-FIELD-NOT-FOUND value "35".
