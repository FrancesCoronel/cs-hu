@@ -0,0 +1,23 @@
+      *****************************************************************
+      *                                                               *
+      * WS-AUDIT-RECORD                                               *
+      *                                                               *
+      * Common layout for the shop's shared audit trail (AUDITLOG).   *
+      * Every batch program appends one line per run recording what   *
+      * it was given and what it did, so three weeks from now there   *
+      * is something to show for why a total looked the way it did.   *
+      *                                                               *
+      * Built here as a WORKING-STORAGE group and MOVEd into the      *
+      * audit file's flat FD record before WRITE, rather than COPYed  *
+      * straight into the FD - this build's WRITE cannot put a        *
+      * GROUP-structured record onto a LINE SEQUENTIAL file (see the  *
+      * SeqBatch/SEQBOUT note in IMPLEMENTATION_STATUS.md; the same   *
+      * defect reproduces here with no relative file involved at all).*
+      *                                                               *
+      *****************************************************************
+       01  ws-audit-record.
+           05  aud-program-id     pic x(10).
+           05  aud-run-date       pic x(8).
+           05  aud-run-time       pic x(8).
+           05  aud-input-summary  pic x(30).
+           05  aud-result-summary pic x(30).
