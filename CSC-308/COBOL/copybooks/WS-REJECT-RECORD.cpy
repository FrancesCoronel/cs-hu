@@ -0,0 +1,24 @@
+      *****************************************************************
+      *                                                               *
+      * WS-REJECT-RECORD                                              *
+      *                                                               *
+      * Common layout for the shop's shared reject/exception file     *
+      * (REJECTS). Any batch program appends one line here for a      *
+      * technical problem with a record - a rejected non-numeric      *
+      * input, an arithmetic overflow, a duplicate key - instead of   *
+      * just printing it to the console and losing it once the job    *
+      * scrolls off screen overnight. RejectReport.cbl turns this     *
+      * into the morning reject listing.                              *
+      *                                                               *
+      * Built here as a WORKING-STORAGE group and MOVEd into the      *
+      * reject file's flat FD record before WRITE, same reasoning as  *
+      * WS-AUDIT-RECORD - this build's WRITE cannot put a              *
+      * GROUP-structured record onto a LINE SEQUENTIAL file.          *
+      *                                                               *
+      *****************************************************************
+       01  ws-reject-record.
+           05  rej-program-id pic x(10).
+           05  rej-run-date   pic x(8).
+           05  rej-run-time   pic x(8).
+           05  rej-reason     pic x(20).
+           05  rej-detail     pic x(40).
