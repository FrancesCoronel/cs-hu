@@ -0,0 +1,223 @@
+      *****************************************************************
+      *                                                               *
+      * Frances Coronel                                               *
+      * COBOL PROGRAM                                                 *
+      * CSC 308                                                       *
+      *                                                               *
+      *****************************************************************
+       identification division.
+       program-id. MergeSort.
+
+      * Merge-sort alternative to BubbleSort for the larger batches -
+      * O(n log n) instead of O(n squared), so nightly volume growth
+      * does not eat into the batch window the way BubbleSort would.
+
+       environment division.
+       configuration section.
+       input-output section.
+       file-control.
+           select array-input-file assign to "BSIN"
+               organization is line sequential
+               file status is bsin-status.
+           select print-file assign to "MSRPT"
+               organization is line sequential
+               file status is bsrpt-status.
+           select audit-file assign to "AUDITLOG"
+               organization is line sequential
+               file status is audit-status.
+
+       data division.
+       file section.
+       fd  array-input-file.
+       01  array-input-record pic x(20).
+
+       fd  print-file.
+       01  print-line pic x(80).
+
+       fd  audit-file.
+       01  audit-record pic x(86).
+
+       working-storage section.
+       01  sizeof pic 9(5) value zero.
+      * array-table/work-table's OCCURS top out at 500 - guard the
+      * load loop against writing past that instead of overrunning
+      * the tables
+       01  max-array-size pic 9(3) value 500.
+      * main table, with original-sequence secondary key (tie-breaker)
+       01  array-table.
+           05 array-entry occurs 1 to 500 times depending on sizeof.
+               10 array pic x(20).
+               10 seq pic 9(5).
+      * scratch table used as the merge work area
+       01  work-table.
+           05 work-entry occurs 1 to 500 times depending on sizeof.
+               10 work-array pic x(20).
+               10 work-seq pic 9(5).
+
+       01  displayarray pic x(20).
+           copy "WS-RETURN-CODES".
+           copy "WS-FILE-STATUS"
+               replacing ==FS-FIELD== by ==bsin-status==.
+       01  bsrpt-status pic xx.
+       01  audit-status pic xx.
+           copy "WS-AUDIT-RECORD".
+           copy "WS-EOF-SWITCH".
+       01  aud-sizeof pic 9(5).
+       01  run-date pic x(8).
+       01  report-heading-1 pic x(40)
+               value "Daily Sorted List - MergeSort".
+       01  report-heading-2.
+           05  filler pic x(9) value "Run Date:".
+           05  rh2-date pic x(8).
+       01  sort-order pic x value "A".
+           88  sort-descending value "D".
+
+      * merge-pass working fields
+       01  width pic 9(5).
+       01  left-start pic 9(5).
+       01  left-end pic 9(5).
+       01  right-end pic 9(5).
+       01  out-idx pic 9(5).
+       01  left-idx pic 9(5).
+       01  right-idx pic 9(5).
+       01  take-left-switch pic x.
+           88  take-left value "Y".
+           88  take-right value "N".
+       01  i pic 9(5).
+
+       procedure division.
+      * load the array table from BSIN, one key per line
+           open input array-input-file
+           if not FS-FIELD-OK
+               display "MergeSort: unable to open BSIN, status "
+                   bsin-status
+               move RC-ERROR to return-code
+               stop run
+           end-if
+           perform until end-of-file
+               read array-input-file
+                   at end
+                       move "Y" to end-of-file-switch
+                   not at end
+                       if sizeof is equal to max-array-size
+                           display "MergeSort: BSIN exceeds "
+                               max-array-size " record limit"
+                           move RC-ERROR to return-code
+                           stop run
+                       end-if
+                       add 1 to sizeof
+                       move array-input-record to array(sizeof)
+                       move sizeof to seq(sizeof)
+               end-read
+           end-perform.
+           close array-input-file.
+           accept sort-order from environment "BSORDER"
+           if sort-order not equal "D" and sort-order not equal "A"
+               move "A" to sort-order
+           end-if.
+
+           perform merge-sort-passes.
+           perform print-sorted-report.
+           perform write-audit-record.
+           move RC-SUCCESS to return-code.
+           stop run.
+
+      * bottom-up merge sort: merge runs of width, then 2*width, etc.
+       merge-sort-passes.
+           move 1 to width
+           perform until width is greater than or equal to sizeof
+               move 1 to left-start
+               perform until left-start is greater than sizeof
+                   compute left-end = left-start + width - 1
+                   if left-end is greater than sizeof
+                       move sizeof to left-end
+                   end-if
+                   compute right-end = left-end + width
+                   if right-end is greater than sizeof
+                       move sizeof to right-end
+                   end-if
+                   perform merge-one-run
+                   compute left-start = left-start + (2 * width)
+               end-perform
+               perform varying i from 1 by 1
+                       until i is greater than sizeof
+                   move work-array(i) to array(i)
+                   move work-seq(i) to seq(i)
+               end-perform
+               compute width = width * 2
+           end-perform.
+
+      * merge array(left-start:left-end) with array(left-end+1:
+      * right-end) into work-table(left-start:right-end)
+       merge-one-run.
+           move left-start to left-idx
+           compute right-idx = left-end + 1
+           move left-start to out-idx
+           perform until left-idx is greater than left-end
+                   or right-idx is greater than right-end
+               set take-left to true
+               if (not sort-descending
+                       and array(right-idx) < array(left-idx))
+               or (sort-descending
+                       and array(right-idx) > array(left-idx))
+                   set take-right to true
+               end-if
+               if take-left
+                   move array(left-idx) to work-array(out-idx)
+                   move seq(left-idx) to work-seq(out-idx)
+                   add 1 to left-idx
+               else
+                   move array(right-idx) to work-array(out-idx)
+                   move seq(right-idx) to work-seq(out-idx)
+                   add 1 to right-idx
+               end-if
+               add 1 to out-idx
+           end-perform
+           perform until left-idx is greater than left-end
+               move array(left-idx) to work-array(out-idx)
+               move seq(left-idx) to work-seq(out-idx)
+               add 1 to left-idx
+               add 1 to out-idx
+           end-perform
+           perform until right-idx is greater than right-end
+               move array(right-idx) to work-array(out-idx)
+               move seq(right-idx) to work-seq(out-idx)
+               add 1 to right-idx
+               add 1 to out-idx
+           end-perform.
+
+       print-sorted-report.
+           move function current-date (1:8) to run-date
+           move run-date to rh2-date
+           open output print-file
+           move report-heading-1 to print-line
+           write print-line
+           move report-heading-2 to print-line
+           write print-line
+           move spaces to print-line
+           write print-line
+           perform varying i from 1 by 1 until i is greater than sizeof
+               move array(i) to print-line
+               write print-line
+           end-perform
+           close print-file.
+
+      * one line per run on the shared audit trail
+       write-audit-record.
+           move spaces to ws-audit-record
+           move "MergeSort" to aud-program-id
+           move function current-date (1:8) to aud-run-date
+           move function current-date (9:8) to aud-run-time
+           move sizeof to aud-sizeof
+           string "Items: " aud-sizeof
+               delimited by size into aud-input-summary
+           move "Sorted to MSRPT" to aud-result-summary
+           open extend audit-file
+           if audit-status equal "35"
+               open output audit-file
+           end-if
+           move ws-audit-record to audit-record
+           write audit-record
+           close audit-file.
+
+       end program MergeSort.
