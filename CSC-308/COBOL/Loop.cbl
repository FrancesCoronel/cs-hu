@@ -1,23 +1,77 @@
-      *****************************************************************
-      *                                                               *
-      * Loop                                                          *
-      *                                                               *
-      *****************************************************************
-       identification division.
-       program-id. Loop.
-
-       environment division.
-       configuration section.
-
-       data division.
-       working-storage section.
-       01  i pic 99.
-       01  displayi pic z9.
-       
-       procedure division.
-           perform varying i from 1 by 1 until i is greater than 10
-               move i to displayi
-               display displayi
-           end-perform.
-       
-       end program Loop.
\ No newline at end of file
+      *****************************************************************
+      *                                                               *
+      * Loop                                                          *
+      *                                                               *
+      * Originally a demo that counted 1 to 10. It is now the shop's  *
+      * shared sequence-number generator: CALL "Loop" USING the       *
+      * returned-number field and every program gets the next         *
+      * document/check number from one counter instead of keeping     *
+      * its own. SEQCTL holds the one control record (last number     *
+      * issued); the 015 LOOPMAX demo-loop behavior is superseded by  *
+      * this - see IMPLEMENTATION_STATUS.md.                          *
+      *                                                               *
+      *****************************************************************
+       identification division.
+       program-id. Loop.
+
+       environment division.
+       configuration section.
+       input-output section.
+       file-control.
+           select seq-control-file assign to "SEQCTL"
+               organization is relative
+               access mode is random
+               relative key is seq-control-key
+               file status is seqctl-status.
+
+       data division.
+       file section.
+       fd  seq-control-file.
+       01  seq-control-record.
+           05  last-number-issued pic 9(9).
+
+       working-storage section.
+           copy "WS-RETURN-CODES".
+       01  seq-control-key pic 9(4) value 1.
+       01  seqctl-status pic xx.
+
+       linkage section.
+       01  next-number pic 9(9).
+
+       procedure division using next-number.
+       main-logic.
+           open i-o seq-control-file
+           if seqctl-status equal "35"
+               perform create-seq-control-file
+           else
+               if seqctl-status not equal "00"
+                   display "Loop: unable to open SEQCTL, status "
+                       seqctl-status
+                   move zero to next-number
+                   move RC-ERROR to return-code
+                   goback
+               end-if
+           end-if
+
+           read seq-control-file
+           if seqctl-status not equal "00"
+               move zero to last-number-issued
+           end-if
+
+           add 1 to last-number-issued
+           move last-number-issued to next-number
+           rewrite seq-control-record
+           close seq-control-file
+           move RC-SUCCESS to return-code
+           goback.
+
+      * first use of the day - SEQCTL does not exist yet, create it
+      * with a starting control record of zero
+       create-seq-control-file.
+           open output seq-control-file
+           move zero to last-number-issued
+           write seq-control-record
+           close seq-control-file
+           open i-o seq-control-file.
+
+       end program Loop.
