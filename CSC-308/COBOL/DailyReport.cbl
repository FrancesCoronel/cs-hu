@@ -0,0 +1,153 @@
+      *****************************************************************
+      *                                                               *
+      * DailyReport                                                   *
+      *                                                               *
+      * Consolidates the day's BubbleSort master file (BSMSTR) and    *
+      * Compare's exception file (CMPEXC) into one paginated report   *
+      * with a heading and run date on every page, instead of the two *
+      * separate console dumps my supervisor currently gets           *
+      * screenshotted separately.                                     *
+      *                                                               *
+      *****************************************************************
+       identification division.
+       program-id. DailyReport.
+
+       environment division.
+       configuration section.
+       input-output section.
+       file-control.
+           select sorted-file assign to "BSMSTR"
+               organization is line sequential
+               file status is bsmstr-status.
+           select exception-file assign to "CMPEXC"
+               organization is line sequential
+               file status is cmpexc-status.
+           select report-file assign to "DAILYRPT"
+               organization is line sequential
+               file status is rpt-status.
+
+       data division.
+       file section.
+       fd  sorted-file.
+       01  sorted-record pic x(20).
+
+       fd  exception-file.
+       01  exception-record pic x(80).
+
+       fd  report-file.
+       01  report-line pic x(80).
+
+       working-storage section.
+           copy "WS-RETURN-CODES".
+       01  bsmstr-status pic xx.
+       01  cmpexc-status pic xx.
+       01  rpt-status pic xx.
+       01  sorted-eof-switch pic x value "N".
+           88  sorted-eof value "Y".
+       01  exception-eof-switch pic x value "N".
+           88  exception-eof value "Y".
+      * page headings are reprinted every time this many body lines
+      * have gone out on the current page
+       01  max-lines-per-page pic 99 value 40.
+       01  lines-on-page pic 99 value zero.
+       01  page-number pic 999 value zero.
+       01  run-date pic x(8).
+       01  sorted-item-count pic 9(5) value zero.
+       01  exception-item-count pic 9(5) value zero.
+       01  report-heading-1.
+           05  filler pic x(30) value "Consolidated Daily Report".
+           05  filler pic x(10) value "Run Date:".
+           05  rh1-date pic x(8).
+           05  filler pic x(6) value "Page: ".
+           05  rh1-page pic zz9.
+       01  section-heading-sorted pic x(40)
+               value "Sorted Items (from BubbleSort - BSMSTR)".
+       01  section-heading-exceptions pic x(40)
+               value "Reconciliation Exceptions (from Compare)".
+       01  no-data-line pic x(40)
+               value "  (none)".
+
+       procedure division.
+       main-logic.
+           move function current-date (1:8) to run-date
+           open output report-file
+           perform start-new-page
+
+           perform print-sorted-section
+           perform print-exception-section
+
+           close report-file
+           display "DailyReport: " sorted-item-count
+               " sorted item(s), " exception-item-count
+               " exception(s), " page-number " page(s)"
+           move RC-SUCCESS to return-code
+           stop run.
+
+      * BSMSTR is produced by BubbleSort - if the nightly sort has not
+      * run yet (or a restart skipped it), report that instead of
+      * abending the whole consolidated report
+       print-sorted-section.
+           move section-heading-sorted to report-line
+           perform write-report-line
+           open input sorted-file
+           if bsmstr-status not equal "00"
+               move no-data-line to report-line
+               perform write-report-line
+           else
+               perform until sorted-eof
+                   read sorted-file
+                       at end
+                           move "Y" to sorted-eof-switch
+                       not at end
+                           add 1 to sorted-item-count
+                           move sorted-record to report-line
+                           perform write-report-line
+                   end-read
+               end-perform
+               close sorted-file
+           end-if
+           move spaces to report-line
+           perform write-report-line.
+
+       print-exception-section.
+           move section-heading-exceptions to report-line
+           perform write-report-line
+           open input exception-file
+           if cmpexc-status not equal "00"
+               move no-data-line to report-line
+               perform write-report-line
+           else
+               perform until exception-eof
+                   read exception-file
+                       at end
+                           move "Y" to exception-eof-switch
+                       not at end
+                           add 1 to exception-item-count
+                           move exception-record to report-line
+                           perform write-report-line
+                   end-read
+               end-perform
+               close exception-file
+           end-if.
+
+      * start a fresh page - new heading, line counter reset
+       start-new-page.
+           add 1 to page-number
+           move run-date to rh1-date
+           move page-number to rh1-page
+           move report-heading-1 to report-line
+           write report-line
+           move spaces to report-line
+           write report-line
+           move zero to lines-on-page.
+
+      * write one body line, paging when the current page is full
+       write-report-line.
+           if lines-on-page is greater than or equal
+                   to max-lines-per-page
+               perform start-new-page
+           end-if
+           write report-line
+           add 1 to lines-on-page.
+
+       end program DailyReport.
