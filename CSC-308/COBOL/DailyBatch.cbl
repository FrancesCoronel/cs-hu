@@ -0,0 +1,71 @@
+      *****************************************************************
+      *                                                               *
+      * DailyBatch                                                    *
+      *                                                               *
+      * The nightly batch stream: runs Add, Compare, and BubbleSort   *
+      * in sequence, one job step per program, the way a JCL PROC     *
+      * would - checking the prior step's condition code before       *
+      * starting the next one instead of barreling ahead regardless.  *
+      * A step ending worse than RC 4 (a warning) abends the run;     *
+      * RC 4 (e.g. Compare finding exceptions) lets the job continue. *
+      *                                                                *
+      *****************************************************************
+       identification division.
+       program-id. DailyBatch.
+
+       environment division.
+       configuration section.
+
+       data division.
+       working-storage section.
+           copy "WS-RETURN-CODES".
+       01  run-date pic x(8).
+       01  step-name pic x(14).
+       01  step-rc pic s9(9) comp.
+       01  worst-rc pic s9(9) comp value zero.
+      * a step RC worse than this abends the rest of the job, the way
+      * a JCL step's COND parameter would
+       01  max-acceptable-rc pic s9(9) comp value zero.
+       01  job-abended-switch pic x value "N".
+           88  job-abended value "Y".
+
+       procedure division.
+       main-logic.
+           move RC-WARNING to max-acceptable-rc
+           move function current-date (1:8) to run-date
+           display "===== DailyBatch job starting " run-date " ====="
+
+           move "./Add" to step-name
+           perform run-one-step
+
+           if not job-abended
+               move "./Compare" to step-name
+               perform run-one-step
+           end-if
+
+           if not job-abended
+               move "./BubbleSort" to step-name
+               perform run-one-step
+           end-if
+
+           display "===== DailyBatch job ending, highest RC "
+               worst-rc " ====="
+           move worst-rc to return-code
+           stop run.
+
+       run-one-step.
+           display "DailyBatch: starting step " step-name
+           call "SYSTEM" using step-name
+           move return-code to step-rc
+           compute step-rc = step-rc / 256
+           display "DailyBatch: step " step-name " ended, RC " step-rc
+           if step-rc is greater than worst-rc
+               move step-rc to worst-rc
+           end-if
+           if step-rc is greater than max-acceptable-rc
+               display "DailyBatch: step " step-name
+                   " exceeded the acceptable RC - job abended"
+               move "Y" to job-abended-switch
+           end-if.
+
+       end program DailyBatch.
