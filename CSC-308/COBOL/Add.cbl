@@ -1,21 +1,197 @@
-       identification division.
-       program-id. Add.
-
-       environment division.
-       configuration section.
-
-       data division.
-       working-storage section.
-       01  number1 pic 999999.
-       01  number2 pic 999999.
-       01  result pic zzzz9.
-
-       procedure division.
-           display "Enter the first number".
-           accept number1.
-           display "Enter the second number".
-           accept number2.
-           add number1 to number2 giving result.
-           display "The sum is " result.
-
-       end program Add.
\ No newline at end of file
+       identification division.
+       program-id. Add.
+
+       environment division.
+       configuration section.
+       input-output section.
+       file-control.
+           select trans-file assign to "ADDIN"
+               organization is sequential
+               file status is trans-file-status.
+           select audit-file assign to "AUDITLOG"
+               organization is line sequential
+               file status is audit-status.
+           select reject-file assign to "REJECTS"
+               organization is line sequential
+               file status is reject-status.
+
+       data division.
+       file section.
+      * ADDIN carries packed-decimal amounts, so it is a plain
+      * sequential (binary) file rather than line sequential text,
+      * same reasoning as Compare's CMPIN switch
+       fd  trans-file.
+       01  trans-record.
+           05  number1 pic s9(6) comp-3.
+           05  number2 pic s9(6) comp-3.
+
+       fd  audit-file.
+       01  audit-record pic x(86).
+
+       fd  reject-file.
+       01  reject-record pic x(86).
+
+       working-storage section.
+           copy "WS-RETURN-CODES".
+           copy "WS-FILE-STATUS"
+               replacing ==FS-FIELD== by ==trans-file-status==.
+       01  audit-status pic xx.
+           copy "WS-AUDIT-RECORD".
+       01  reject-status pic xx.
+           copy "WS-REJECT-RECORD".
+       01  result pic -(7)9.
+           copy "WS-EOF-SWITCH".
+      * control totals are the arithmetic-heavy fields accumulated
+      * once per transaction - packed decimal for the same reason
+      * ADDIN's own amounts are now packed
+       01  item-count pic 9(7) comp-3 value zero.
+       01  overflow-count pic 9(7) comp-3 value zero.
+       01  reject-count pic 9(7) comp-3 value zero.
+       01  grand-total pic s9(9) comp-3 value zero.
+       01  grand-total-edit pic -(8)9.
+       01  aud-items pic 9(7).
+       01  aud-total pic -(8)9.
+      * a single extra pair supplied via JCL PARM / ADDPARM environment
+      * variable, for an unattended overnight run that needs to post one
+      * adjustment without building a whole ADDIN file for it - same
+      * trailing-separate-sign layout as a batch record
+       01  addparm-value.
+           05  addparm-number1 pic s9(6) sign is trailing separate.
+           05  addparm-number2 pic s9(6) sign is trailing separate.
+
+       procedure division.
+       main-logic.
+           open input trans-file
+           if not FS-FIELD-OK
+               display "Add: unable to open ADDIN, status "
+                   trans-file-status
+               move RC-ERROR to return-code
+               stop run
+           end-if
+
+           perform until end-of-file
+               read trans-file
+                   at end
+                       move "Y" to end-of-file-switch
+                   not at end
+                       perform validate-and-process-pair
+               end-read
+           end-perform
+
+           close trans-file
+           perform process-parm-pair
+           perform print-control-totals
+           perform write-audit-record
+           if overflow-count is greater than zero
+               or reject-count is greater than zero
+               move RC-WARNING to return-code
+           else
+               move RC-SUCCESS to return-code
+           end-if
+           stop run.
+
+      * a mistyped non-numeric entry in ADDIN must not abend the whole
+      * batch - reject the bad record and keep going, same way a bad
+      * card would get kicked back instead of stopping the run
+       validate-and-process-pair.
+           if number1 is not numeric or number2 is not numeric
+               display "Add: reject - non-numeric ADDIN record"
+               add 1 to reject-count
+               move "NON-NUMERIC" to rej-reason
+               move "ADDIN record failed numeric check" to rej-detail
+               perform write-reject-record
+           else
+               perform process-one-pair
+           end-if.
+
+      * ADDPARM lets a JCL PARM (or SYSIN-equivalent environment
+      * variable) post one more pair beyond whatever came in on ADDIN,
+      * without needing an operator at a console to ACCEPT it
+       process-parm-pair.
+           move spaces to addparm-value
+           accept addparm-value from environment "ADDPARM"
+           if addparm-value not equal spaces
+               if addparm-number1 is not numeric
+                       or addparm-number2 is not numeric
+                   display "Add: reject - non-numeric ADDPARM value"
+                   add 1 to reject-count
+                   move "NON-NUMERIC" to rej-reason
+                   move "ADDPARM value failed numeric check"
+                       to rej-detail
+                   perform write-reject-record
+               else
+                   move addparm-number1 to number1
+                   move addparm-number2 to number2
+                   perform validate-and-process-pair
+               end-if
+           end-if.
+
+       process-one-pair.
+           add number1 to number2 giving result
+               on size error
+                   display "Add: overflow - sum of " number1
+                       " and " number2 " does not fit in result"
+                   compute overflow-count = overflow-count + 1
+                   move "OVERFLOW" to rej-reason
+                   move "ADDIN pair overflowed RESULT" to rej-detail
+                   perform write-reject-record
+               not on size error
+                   display "The sum is " result
+           end-add
+           add 1 to item-count
+           add number1 number2 to grand-total
+               on size error
+                   display "Add: overflow - grand-total cannot hold "
+                       "the running sum"
+                   compute overflow-count = overflow-count + 1
+                   move "OVERFLOW" to rej-reason
+                   move "ADDIN pair overflowed GRAND-TOTAL"
+                       to rej-detail
+                   perform write-reject-record
+           end-add.
+
+       print-control-totals.
+           move grand-total to grand-total-edit
+           display " "
+           display "===== Add Control Total Report ====="
+           display "Items processed : " item-count
+           display "Overflows       : " overflow-count
+           display "Rejected        : " reject-count
+           display "Grand total     : " grand-total-edit
+           display "======================================".
+
+      * one line per run on the shared audit trail - program, when,
+      * what it was given, and what it did with it
+       write-audit-record.
+           move spaces to ws-audit-record
+           move "Add" to aud-program-id
+           move function current-date (1:8) to aud-run-date
+           move function current-date (9:8) to aud-run-time
+           move item-count to aud-items
+           move grand-total to aud-total
+           string "Items: " aud-items
+               delimited by size into aud-input-summary
+           string "Total: " aud-total
+               delimited by size into aud-result-summary
+           open extend audit-file
+           if audit-status equal "35"
+               open output audit-file
+           end-if
+           move ws-audit-record to audit-record
+           write audit-record
+           close audit-file.
+
+      * one line per technical reject on the shop's shared reject file
+       write-reject-record.
+           move "Add" to rej-program-id
+           move function current-date (1:8) to rej-run-date
+           move function current-date (9:8) to rej-run-time
+           open extend reject-file
+           if reject-status equal "35"
+               open output reject-file
+           end-if
+           move ws-reject-record to reject-record
+           write reject-record
+           close reject-file.
+
+       end program Add.
